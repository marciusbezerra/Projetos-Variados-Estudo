@@ -1,49 +1,693 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID.
-EASYCALC.
-AUTHOR.
-*****************************************
-* Calcula o pagamento bruto simples
-* Nome do arquivo: EASYCALC.COB
-*****************************************
-ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-SOURCE COMPUTER. IBM-PS/2.
-OBJECT COMPUTER. IBM-PS/2.
-INPUT-OUTPUT SECTION.
-*
-* Envia a saida para o console do DOS
-* (a tela do PC), mantendo a simplicidade do exemplo
-*
-FILE-CONTROL.
-    SELECT OUTFILE ASSIGN TO "CON:".
-DATA DIVISION.
-FILE SECTION.
-FD  OUTFILE RECORD IS 500 BYTES.
-01  OUT-REC.
-    02  FILLER     PIC X(48)
-WORKING-STORAGE SECTION.
-01  WORK-AREAS.
-    02  RATE     PIC S9999      VALUE IS ZERO.
-    02  HOURS    PIC S99        VALUE IS ZERO.
-    02  GROSS    PIC S9(5)V99   VALUE IS ZERO.
-01  DETAIL-LINE.
-    02  FILLER   PIX X(18) VALUE 'Your gross pay is '.
-    02  FGROSS   PIC $$,$$9.99.
-    02  FILLER   PIC X(21) VALUE ', enjoy your weekend!'.
-*
-PROCEDURE DIVISION.
-Begin.
-  OPEN OUTPUT OUTFILE.
-  DISPLAY "What is rate fer hour? ".
-  ACCEPT RATE.
-  DISPLAY "How many hours did you work? ".
-  ACCEPT HOURS.
-*
-* Calcula e imprime Gross Pay (o pagamento bruto)
-*
-MULTIPLY RATE BY HOURS GIVING GROSS.
-MOVE GROSS TO FGROOS OF DETAIL-LINE.
-WRITE OUT-REC FROM DETAIL-LINE.
-CLOSE OUTFILE.
-STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000011 PROGRAM-ID.
+000012     EASYCALC.
+000013 AUTHOR.
+000014     R L HUTCHISON.
+000015 INSTALLATION.
+000016     PAYROLL DEPARTMENT.
+000017 DATE-WRITTEN.
+000018     01/05/1989.
+000019 DATE-COMPILED.
+000020*
+000021*****************************************************
+000022* CALCULA O PAGAMENTO BRUTO SIMPLES DOS FUNCIONARIOS.
+000023* NOME DO ARQUIVO: EASYCALC.COB
+000024*
+000025* HISTORICO DE MODIFICACOES
+000026* -------------------------------------------------
+000027* DATA       INIC  DESCRICAO
+000028* ---------- ----  ---------------------------------
+000029* 01/05/1989  RLH  PROGRAMA ORIGINAL - CALCULO DE
+000030*                  PAGAMENTO BRUTO A PARTIR DO
+000031*                  CONSOLE (ACCEPT).
+000032* 08/08/2026  RLH  SUBSTITUIDO O ACCEPT DE CONSOLE
+000033*                  POR LEITURA DE ARQUIVO DE ENTRADA
+000034*                  HOURSIN, PROCESSANDO TODOS OS
+000035*                  FUNCIONARIOS DE UMA UNICA VEZ.
+000036* 08/08/2026  RLH  OUTFILE PASSOU A SER GRAVADO EM
+000037*                  DISCO (PAYREG.DAT) EM VEZ DE IR
+000038*                  DIRETO PARA O CONSOLE (CON:).
+000039* 08/08/2026  RLH  INCLUIDO CALCULO DE HORA EXTRA
+000040*                  (ACIMA DE 40 HORAS, A 1,5X) COM
+000041*                  PAGAMENTO REGULAR E EXTRA SEPARADOS
+000042*                  NA LINHA DE DETALHE.
+000043* 08/08/2026  RLH  INCLUIDA VALIDACAO DE RATE E HOURS
+000044*                  ANTES DO CALCULO; REGISTROS FORA DA
+000045*                  FAIXA SAO REJEITADOS COM ADVERTENCIA
+000046*                  NO REGISTRO, SEM CALCULAR GROSS.
+000047* 08/08/2026  RLH  INCLUIDO REGISTRO FINAL DE RESUMO
+000048*                  (TRAILER) COM TOTAL DE FUNCIONARIOS
+000049*                  E TOTAL DE GROSS PAGO NO RUN.
+000050* 09/08/2026  RLH  INCLUIDO CHECKPOINT/RESTART: A CADA
+000051*                  PAY-CHECKPOINT-INTERVAL FUNCIONARIOS
+000052*                  GRAVA-SE O ULTIMO EMP-ID E OS TOTAIS
+000053*                  EM RESTART.DAT; NO INICIO O PROGRAMA
+000054*                  DETECTA O CHECKPOINT E RETOMA A PARTIR
+000055*                  DO PROXIMO FUNCIONARIO NAO PROCESSADO.
+000056* 09/08/2026  RLH  REFORMULADA A SAIDA COMO RELATORIO
+000057*                  PAGINADO: CABECALHO COM TITULO E DATA,
+000058*                  TITULOS DE COLUNA, REGRA DE PAGINACAO
+000059*                  (PAY-PAGE-SIZE) E NUMERACAO DE PAGINA.
+000060* 09/08/2026  RLH  INCLUIDO O ARQUIVO INDEXADO YTDFILE
+000061*                  (CHAVE EMP-ID) PARA ACUMULAR GROSS E
+000062*                  HORAS ANO-A-DATA DE CADA FUNCIONARIO
+000063*                  ENTRE EXECUCOES, PARA USO NO FECHAMENTO
+000064*                  ANUAL DE IMPOSTOS.
+000065* 09/08/2026  RLH  INCLUIDO CALCULO DE DESCONTOS: IMPOSTO
+000066*                  PERCENTUAL (PAY-TAX-PCT) E DESCONTO
+000067*                  FIXO DE BENEFICIOS (PAY-BENEFITS-DEDUCT)
+000068*                  SOBRE O GROSS, GERANDO O PAY-NET-PAY
+000069*                  IMPRESSO NA LINHA DE DETALHE.
+000070* 09/08/2026  RLH  INCLUIDO RELATORIO DE EXCECOES
+000071*                  (EXCEPT.DAT): COMPARA O GROSS ATUAL
+000072*                  COM O GROSS DA EXECUCAO ANTERIOR (YTDFILE)
+000073*                  E GRAVA O FUNCIONARIO NO RELATORIO SE A
+000074*                  VARIACAO ULTRAPASSAR PAY-VARIANCE-PCT.
+000075*****************************************************
+000076 ENVIRONMENT DIVISION.
+000077 CONFIGURATION SECTION.
+000078 SOURCE-COMPUTER. IBM-PS2.
+000079 OBJECT-COMPUTER. IBM-PS2.
+000080 INPUT-OUTPUT SECTION.
+000081*
+000082* HOURSIN TRAZ AS HORAS E O SALARIO-HORA DE CADA
+000083* FUNCIONARIO. OUTFILE E O REGISTRO DE PAGAMENTO,
+000084* GRAVADO EM DISCO PARA ARQUIVAMENTO E CONFERENCIA.
+000085*
+000086 FILE-CONTROL.
+000087     SELECT HOURSIN ASSIGN TO "HOURSIN.DAT"
+000088         ORGANIZATION IS SEQUENTIAL.
+000089     SELECT OUTFILE ASSIGN TO "PAYREG.DAT"
+000090         ORGANIZATION IS SEQUENTIAL
+000091         FILE STATUS IS WS-OUTFILE-STATUS.
+000092     SELECT RESTART-FILE ASSIGN TO "RESTART.DAT"
+000093         ORGANIZATION IS SEQUENTIAL
+000094         FILE STATUS IS WS-RESTART-STATUS.
+000095     SELECT YTD-FILE ASSIGN TO "YTDFILE.DAT"
+000096         ORGANIZATION IS INDEXED
+000097         ACCESS MODE IS DYNAMIC
+000098         RECORD KEY IS YT-EMP-ID
+000099         FILE STATUS IS WS-YTD-STATUS.
+000100     SELECT EXCEPTION-FILE ASSIGN TO "EXCEPT.DAT"
+000101         ORGANIZATION IS SEQUENTIAL
+000102         FILE STATUS IS WS-EXCEPT-STATUS.
+000103 DATA DIVISION.
+000104 FILE SECTION.
+000105 FD  HOURSIN
+000106     LABEL RECORDS ARE STANDARD
+000107     RECORD CONTAINS 11 CHARACTERS.
+000108 01  HOURSIN-RECORD.
+000109     02  HR-EMP-ID          PIC X(05).
+000110     02  HR-RATE            PIC S9999.
+000111     02  HR-HOURS           PIC S99.
+000112 FD  OUTFILE
+000113     LABEL RECORDS ARE STANDARD
+000114     RECORD CONTAINS 87 CHARACTERS.
+000115 01  OUT-REC                PIC X(87).
+000116 FD  RESTART-FILE
+000117     LABEL RECORDS ARE STANDARD
+000118     RECORD CONTAINS 22 CHARACTERS.
+000119 01  RESTART-RECORD.
+000120     02  RS-LAST-EMP-ID     PIC X(05).
+000121     02  RS-EMP-COUNT       PIC S9(5)  COMP.
+000122     02  RS-TOTAL-GROSS     PIC S9(7)V99.
+000123     02  RS-PAGE-NUMBER     PIC S9(3)  COMP.
+000124     02  RS-LINE-COUNT      PIC S9(3)  COMP.
+000125 FD  YTD-FILE
+000126     LABEL RECORDS ARE STANDARD
+000127     RECORD CONTAINS 28 CHARACTERS.
+000128 01  YTD-RECORD.
+000129     02  YT-EMP-ID          PIC X(05).
+000130     02  YT-YTD-GROSS       PIC S9(7)V99.
+000131     02  YT-YTD-HOURS       PIC S9(5)V99.
+000132     02  YT-LAST-GROSS      PIC S9(5)V99.
+000133 FD  EXCEPTION-FILE
+000134     LABEL RECORDS ARE STANDARD
+000135     RECORD CONTAINS 87 CHARACTERS.
+000136 01  EXCEPT-REC             PIC X(87).
+000137 WORKING-STORAGE SECTION.
+000138 01  WS-SWITCHES.
+000139     02  WS-EOF-SWITCH      PIC X(01)  VALUE 'N'.
+000140         88  HOURSIN-EOF               VALUE 'Y'.
+000141     02  WS-VALID-SWITCH    PIC X(01)  VALUE 'Y'.
+000142         88  PAY-RECORD-VALID          VALUE 'Y'.
+000143         88  PAY-RECORD-INVALID        VALUE 'N'.
+000144     02  WS-RESTART-SWITCH  PIC X(01)  VALUE 'N'.
+000145         88  RESTART-FILE-FOUND        VALUE 'Y'.
+000146     02  WS-RESTART-EOF-SWITCH PIC X(01) VALUE 'N'.
+000147         88  RESTART-FILE-EOF          VALUE 'Y'.
+000148     02  WS-YTD-FOUND-SWITCH   PIC X(01) VALUE 'N'.
+000149         88  YTD-RECORD-FOUND          VALUE 'Y'.
+000150         88  YTD-RECORD-NOT-FOUND      VALUE 'N'.
+000151 01  WS-RESTART-STATUS      PIC X(02)  VALUE '00'.
+000152 01  WS-OUTFILE-STATUS      PIC X(02)  VALUE '00'.
+000153 01  WS-YTD-STATUS          PIC X(02)  VALUE '00'.
+000154 01  WS-EXCEPT-STATUS       PIC X(02)  VALUE '00'.
+000155 01  WS-RESTART-EMP-ID      PIC X(05)  VALUE SPACES.
+000156 77  PAY-MAX-REG-HOURS      PIC S99         VALUE 40.
+000157 77  PAY-OT-FACTOR          PIC 9V99        VALUE 1.50.
+000158 77  PAY-MAX-RATE           PIC S9999       VALUE 200.
+000159 77  PAY-MAX-HOURS          PIC S99         VALUE 80.
+000160 77  PAY-CHECKPOINT-INTERVAL PIC S9(3) COMP VALUE 1.
+000161 77  PAY-CHECKPOINT-COUNT   PIC S9(3) COMP  VALUE ZERO.
+000162 77  PAY-PAGE-SIZE          PIC S9(3) COMP  VALUE 55.
+000163 77  PAY-LINE-COUNT         PIC S9(3) COMP  VALUE ZERO.
+000164 77  PAY-PAGE-NUMBER        PIC S9(3) COMP  VALUE ZERO.
+000165 77  PAY-TAX-PCT            PIC S9(3)V99    VALUE 18.00.
+000166 77  PAY-BENEFITS-DEDUCT    PIC S9(3)V99    VALUE 35.00.
+000167 77  PAY-VARIANCE-PCT       PIC S9(3)V99    VALUE 25.00.
+000168 01  WS-RUN-DATE.
+000169     02  WS-RUN-YY          PIC 99.
+000170     02  WS-RUN-MM          PIC 99.
+000171     02  WS-RUN-DD          PIC 99.
+000172 01  PAY-WORK-AREAS.
+000173     02  PAY-EMP-ID         PIC X(05)  VALUE SPACES.
+000174     02  PAY-RATE           PIC S9999      VALUE ZERO.
+000175     02  PAY-HOURS          PIC S99        VALUE ZERO.
+000176     02  PAY-REG-HOURS      PIC S99        VALUE ZERO.
+000177     02  PAY-OT-HOURS       PIC S99        VALUE ZERO.
+000178     02  PAY-REG-PAY        PIC S9(5)V99   VALUE ZERO.
+000179     02  PAY-OT-PAY         PIC S9(5)V99   VALUE ZERO.
+000180     02  PAY-GROSS          PIC S9(5)V99    VALUE ZERO.
+000181     02  PAY-TAX-AMT        PIC S9(5)V99    VALUE ZERO.
+000182     02  PAY-TAX-CALC       PIC S9(7)V99    VALUE ZERO.
+000183     02  PAY-NET-PAY        PIC S9(5)V99    VALUE ZERO.
+000184     02  PAY-PRIOR-GROSS    PIC S9(5)V99    VALUE ZERO.
+000185     02  PAY-VARIANCE-AMT   PIC S9(5)V99    VALUE ZERO.
+000186     02  PAY-VARIANCE-LIMIT PIC S9(5)V99    VALUE ZERO.
+000187     02  PAY-VARIANCE-CALC  PIC S9(7)V99    VALUE ZERO.
+000188 01  PAY-TOTALS.
+000189     02  PAY-EMP-COUNT      PIC S9(5)  COMP  VALUE ZERO.
+000190     02  PAY-TOTAL-GROSS    PIC S9(7)V99      VALUE ZERO.
+000191 01  DETAIL-LINE.
+000192     02  FILLER             PIC X(02)  VALUE SPACES.
+000193     02  DL-EMP-ID          PIC X(08).
+000194     02  DL-RATE            PIC $$$9.99.
+000195     02  FILLER             PIC X(03)  VALUE SPACES.
+000196     02  DL-HOURS           PIC ZZ9.
+000197     02  FILLER             PIC X(05)  VALUE SPACES.
+000198     02  DL-REG-PAY         PIC $$,$$9.99.
+000199     02  FILLER             PIC X(03)  VALUE SPACES.
+000200     02  DL-OT-PAY          PIC $$,$$9.99.
+000201     02  FILLER             PIC X(03)  VALUE SPACES.
+000202     02  DL-GROSS           PIC $$,$$9.99.
+000203     02  FILLER             PIC X(03) VALUE SPACES.
+000204     02  DL-NET-PAY         PIC $$,$$9.99.
+000205     02  FILLER             PIC X(03) VALUE SPACES.
+000206 01  RPT-TITLE-LINE.
+000207     02  FILLER             PIC X(24) VALUE SPACES.
+000208     02  FILLER             PIC X(29)
+000209         VALUE 'EASYCALC PAYROLL REGISTER'.
+000210     02  FILLER             PIC X(09) VALUE SPACES.
+000211     02  FILLER             PIC X(05) VALUE 'PAGE '.
+000212     02  RPT-PAGE-NO        PIC ZZ9.
+000213     02  FILLER             PIC X(17) VALUE SPACES.
+000214 01  RPT-DATE-LINE.
+000215     02  FILLER             PIC X(24) VALUE SPACES.
+000216     02  FILLER             PIC X(10) VALUE 'RUN DATE: '.
+000217     02  RPT-RUN-MM         PIC 99.
+000218     02  FILLER             PIC X(01) VALUE '/'.
+000219     02  RPT-RUN-DD         PIC 99.
+000220     02  FILLER             PIC X(01) VALUE '/'.
+000221     02  RPT-RUN-YY         PIC 99.
+000222     02  FILLER             PIC X(41) VALUE SPACES.
+000223 01  RPT-COLUMN-HEADING.
+000224     02  FILLER             PIC X(02) VALUE SPACES.
+000225     02  FILLER             PIC X(08) VALUE 'EMP ID'.
+000226     02  FILLER             PIC X(07) VALUE '  RATE '.
+000227     02  FILLER             PIC X(03) VALUE SPACES.
+000228     02  FILLER             PIC X(03) VALUE 'HRS'.
+000229     02  FILLER             PIC X(05) VALUE SPACES.
+000230     02  FILLER             PIC X(09) VALUE ' REG PAY '.
+000231     02  FILLER             PIC X(03) VALUE SPACES.
+000232     02  FILLER             PIC X(09) VALUE '  OT PAY '.
+000233     02  FILLER             PIC X(03) VALUE SPACES.
+000234     02  FILLER             PIC X(09) VALUE '  GROSS  '.
+000235     02  FILLER             PIC X(03) VALUE SPACES.
+000236     02  FILLER             PIC X(09) VALUE '  NET PAY'.
+000237     02  FILLER             PIC X(03) VALUE SPACES.
+000238 01  RPT-COLUMN-RULE.
+000239     02  FILLER             PIC X(76) VALUE ALL '-'.
+000240     02  FILLER             PIC X(11) VALUE SPACES.
+000241 01  REJECT-LINE.
+000242     02  FILLER             PIC X(11) VALUE '*** REJECT '.
+000243     02  RJ-EMP-ID          PIC X(05).
+000244     02  FILLER             PIC X(01) VALUE SPACE.
+000245     02  FILLER             PIC X(45)
+000246         VALUE 'RATE OR HOURS OUT OF RANGE - RECORD IGNORED.'.
+000247     02  FILLER             PIC X(25) VALUE SPACES.
+000248 01  TRAILER-LINE.
+000249     02  FILLER             PIC X(20)
+000250         VALUE '*** END OF RUN *** '.
+000251     02  FILLER             PIC X(12) VALUE 'EMPLOYEES: '.
+000252     02  TR-EMP-COUNT       PIC ZZ,ZZ9.
+000253     02  FILLER             PIC X(04) VALUE SPACES.
+000254     02  FILLER             PIC X(13) VALUE 'TOTAL GROSS: '.
+000255     02  TR-TOTAL-GROSS     PIC $$$,$$9.99.
+000256     02  FILLER             PIC X(15) VALUE SPACES.
+000257 01  EXCEPTION-LINE.
+000258     02  FILLER             PIC X(17) VALUE '*** PAY VARIANCE '.
+000259     02  EX-EMP-ID          PIC X(05).
+000260     02  FILLER             PIC X(01) VALUE SPACE.
+000261     02  FILLER             PIC X(07) VALUE 'PRIOR '.
+000262     02  EX-PRIOR-GROSS     PIC $$,$$9.99.
+000263     02  FILLER             PIC X(03) VALUE SPACES.
+000264     02  FILLER             PIC X(08) VALUE 'CURRENT '.
+000265     02  EX-CURR-GROSS      PIC $$,$$9.99.
+000266     02  FILLER             PIC X(03) VALUE SPACES.
+000267     02  FILLER             PIC X(09) VALUE 'VARIANCE '.
+000268     02  EX-VARIANCE-PCT    PIC ZZ9.99.
+000269     02  FILLER             PIC X(01) VALUE '%'.
+000270     02  FILLER             PIC X(09) VALUE SPACES.
+000271 PROCEDURE DIVISION.
+000272 0000-MAINLINE.
+000273     PERFORM 1000-INITIALIZE-RUN
+000274         THRU 1000-EXIT.
+000275     PERFORM 2000-READ-HOURSIN
+000276         THRU 2000-EXIT.
+000277     PERFORM 3000-PROCESS-EMPLOYEE
+000278         THRU 3000-EXIT
+000279         UNTIL HOURSIN-EOF.
+000280     PERFORM 8000-TERMINATE-RUN
+000281         THRU 8000-EXIT.
+000282     STOP RUN.
+000283*
+000284*****************************************************
+000285* 1000-INITIALIZE-RUN - ABRE OS ARQUIVOS DO PROGRAMA E
+000286* VERIFICA SE EXISTE UM CHECKPOINT DE UMA EXECUCAO
+000287* ANTERIOR PARA RETOMAR O PROCESSAMENTO A PARTIR DELE.
+000288*****************************************************
+000289 1000-INITIALIZE-RUN.
+000290     ACCEPT WS-RUN-DATE FROM DATE.
+000291     MOVE WS-RUN-MM TO RPT-RUN-MM.
+000292     MOVE WS-RUN-DD TO RPT-RUN-DD.
+000293     MOVE WS-RUN-YY TO RPT-RUN-YY.
+000294     OPEN INPUT  HOURSIN.
+000295     PERFORM 1100-CHECK-RESTART
+000296         THRU 1100-EXIT.
+000297     IF RESTART-FILE-FOUND
+000298         OPEN EXTEND OUTFILE
+000299         IF WS-OUTFILE-STATUS NOT = '00'
+000300             OPEN OUTPUT OUTFILE
+000301         END-IF
+000302         PERFORM 1200-SKIP-TO-RESTART-POINT
+000303             THRU 1200-EXIT
+000304     ELSE
+000305         OPEN OUTPUT OUTFILE
+000306     END-IF.
+000307     OPEN I-O YTD-FILE.
+000308     IF WS-YTD-STATUS NOT = '00'
+000309         OPEN OUTPUT YTD-FILE
+000310         CLOSE YTD-FILE
+000311         OPEN I-O YTD-FILE
+000312     END-IF.
+000313     IF RESTART-FILE-FOUND
+000314         OPEN EXTEND EXCEPTION-FILE
+000315         IF WS-EXCEPT-STATUS NOT = '00'
+000316             OPEN OUTPUT EXCEPTION-FILE
+000317         END-IF
+000318     ELSE
+000319         OPEN OUTPUT EXCEPTION-FILE
+000320     END-IF.
+000321 1000-EXIT.
+000322     EXIT.
+000323*
+000324*****************************************************
+000325* 1100-CHECK-RESTART - PROCURA POR RESTART.DAT; SE
+000326* EXISTIR, LE O ULTIMO CHECKPOINT GRAVADO (EMP-ID, TOTAIS
+000327* E A POSICAO NO RELATORIO) PARA A EXECUCAO SER RETOMADA
+000328* DAQUELE PONTO, CONTINUANDO A PAGINACAO JA EM ANDAMENTO.
+000329*****************************************************
+000330 1100-CHECK-RESTART.
+000331     OPEN INPUT RESTART-FILE.
+000332     IF WS-RESTART-STATUS = '00'
+000333         MOVE 'N' TO WS-RESTART-EOF-SWITCH
+000334         PERFORM 1110-READ-LAST-CHECKPOINT
+000335             THRU 1110-EXIT
+000336             UNTIL RESTART-FILE-EOF
+000337         CLOSE RESTART-FILE
+000338     END-IF.
+000339     IF RESTART-FILE-FOUND
+000340         MOVE RS-LAST-EMP-ID  TO WS-RESTART-EMP-ID
+000341         MOVE RS-EMP-COUNT    TO PAY-EMP-COUNT
+000342         MOVE RS-TOTAL-GROSS  TO PAY-TOTAL-GROSS
+000343         MOVE RS-PAGE-NUMBER  TO PAY-PAGE-NUMBER
+000344         MOVE RS-LINE-COUNT   TO PAY-LINE-COUNT
+000345     END-IF.
+000346 1100-EXIT.
+000347     EXIT.
+000348*
+000349*****************************************************
+000350* 1110-READ-LAST-CHECKPOINT - LE UM REGISTRO DE
+000351* RESTART-FILE; O ARQUIVO PODE CONTER VARIOS CHECKPOINTS
+000352* (UM POR INTERVALO), E O LACO NA 1100 REPETE ESTA
+000353* LEITURA ATE O FIM, DE FORMA QUE RESTART-RECORD FIQUE
+000354* COM O ULTIMO (MAIS RECENTE) CHECKPOINT GRAVADO.
+000355*****************************************************
+000356 1110-READ-LAST-CHECKPOINT.
+000357     READ RESTART-FILE
+000358         AT END
+000359             MOVE 'Y' TO WS-RESTART-EOF-SWITCH
+000360         NOT AT END
+000361             SET RESTART-FILE-FOUND TO TRUE
+000362     END-READ.
+000363 1110-EXIT.
+000364     EXIT.
+000365*
+000366*****************************************************
+000367* 1200-SKIP-TO-RESTART-POINT - AVANCA A LEITURA DE
+000368* HOURSIN ATE O EMP-ID GRAVADO NO ULTIMO CHECKPOINT,
+000369* DE MODO QUE O PROCESSAMENTO CONTINUE A PARTIR DO
+000370* PROXIMO FUNCIONARIO AINDA NAO PAGO.
+000371*****************************************************
+000372 1200-SKIP-TO-RESTART-POINT.
+000373     PERFORM 2000-READ-HOURSIN
+000374         THRU 2000-EXIT
+000375         UNTIL HOURSIN-EOF
+000376         OR HR-EMP-ID = WS-RESTART-EMP-ID.
+000377 1200-EXIT.
+000378     EXIT.
+000379*
+000380*****************************************************
+000381* 2000-READ-HOURSIN - LE O PROXIMO REGISTRO DE HORAS.
+000382*****************************************************
+000383 2000-READ-HOURSIN.
+000384     READ HOURSIN
+000385         AT END
+000386             MOVE 'Y' TO WS-EOF-SWITCH
+000387     END-READ.
+000388 2000-EXIT.
+000389     EXIT.
+000390*
+000391*****************************************************
+000392* 3000-PROCESS-EMPLOYEE - CALCULA E IMPRIME O PAGAMENTO
+000393* BRUTO DE UM FUNCIONARIO.
+000394*****************************************************
+000395 3000-PROCESS-EMPLOYEE.
+000396     MOVE HR-EMP-ID TO PAY-EMP-ID.
+000397     MOVE HR-RATE   TO PAY-RATE.
+000398     MOVE HR-HOURS  TO PAY-HOURS.
+000399     PERFORM 3100-VALIDATE-INPUT
+000400         THRU 3100-EXIT.
+000401     IF PAY-RECORD-VALID
+000402         PERFORM 3200-CALCULATE-GROSS
+000403             THRU 3200-EXIT
+000404         PERFORM 3210-UPDATE-YTD
+000405             THRU 3210-EXIT
+000406         PERFORM 3220-CALCULATE-DEDUCTIONS
+000407             THRU 3220-EXIT
+000408         PERFORM 3230-CHECK-VARIANCE
+000409             THRU 3230-EXIT
+000410         PERFORM 3300-WRITE-DETAIL
+000411             THRU 3300-EXIT
+000412     ELSE
+000413         PERFORM 3400-WRITE-REJECT
+000414             THRU 3400-EXIT
+000415     END-IF.
+000416     PERFORM 2000-READ-HOURSIN
+000417         THRU 2000-EXIT.
+000418 3000-EXIT.
+000419     EXIT.
+000420*
+000421*****************************************************
+000422* 3100-VALIDATE-INPUT - REJEITA RATE FORA DA FAIXA
+000423* (ZERO OU MAIOR QUE PAY-MAX-RATE) OU HOURS FORA DE
+000424* 0-PAY-MAX-HOURS, EVITANDO CALCULAR UM GROSS INVALIDO.
+000425*****************************************************
+000426 3100-VALIDATE-INPUT.
+000427     MOVE 'Y' TO WS-VALID-SWITCH.
+000428     IF PAY-RATE NOT > ZERO
+000429         OR PAY-RATE > PAY-MAX-RATE
+000430         MOVE 'N' TO WS-VALID-SWITCH
+000431     END-IF.
+000432     IF PAY-HOURS < ZERO
+000433         OR PAY-HOURS > PAY-MAX-HOURS
+000434         MOVE 'N' TO WS-VALID-SWITCH
+000435     END-IF.
+000436 3100-EXIT.
+000437     EXIT.
+000438*
+000439*****************************************************
+000440* 3200-CALCULATE-GROSS - CALCULA O PAGAMENTO BRUTO,
+000441* SEPARANDO HORAS NORMAIS DE HORAS EXTRAS (ACIMA DE
+000442* PAY-MAX-REG-HOURS), PAGAS A 1,5 VEZES A HORA NORMAL.
+000443*****************************************************
+000444 3200-CALCULATE-GROSS.
+000445     IF PAY-HOURS > PAY-MAX-REG-HOURS
+000446         MOVE PAY-MAX-REG-HOURS TO PAY-REG-HOURS
+000447         SUBTRACT PAY-MAX-REG-HOURS FROM PAY-HOURS
+000448             GIVING PAY-OT-HOURS
+000449     ELSE
+000450         MOVE PAY-HOURS TO PAY-REG-HOURS
+000451         MOVE ZERO TO PAY-OT-HOURS
+000452     END-IF.
+000453     MULTIPLY PAY-RATE BY PAY-REG-HOURS
+000454         GIVING PAY-REG-PAY.
+000455     MULTIPLY PAY-RATE BY PAY-OT-HOURS
+000456         GIVING PAY-OT-PAY.
+000457     MULTIPLY PAY-OT-PAY BY PAY-OT-FACTOR
+000458         GIVING PAY-OT-PAY.
+000459     ADD PAY-REG-PAY PAY-OT-PAY GIVING PAY-GROSS.
+000460 3200-EXIT.
+000461     EXIT.
+000462*
+000463*****************************************************
+000464* 3210-UPDATE-YTD - ATUALIZA O ACUMULADO ANO-A-DATA DO
+000465* FUNCIONARIO NO YTD-FILE, SOMANDO O GROSS E AS HORAS
+000466* DESTA EXECUCAO AO TOTAL JA ACUMULADO NAS EXECUCOES
+000467* ANTERIORES; SE O FUNCIONARIO AINDA NAO TEM REGISTRO,
+000468* UM NOVO E CRIADO ZERADO ANTES DE SOMAR.
+000469*****************************************************
+000470 3210-UPDATE-YTD.
+000471     MOVE PAY-EMP-ID TO YT-EMP-ID.
+000472     READ YTD-FILE
+000473         INVALID KEY
+000474             SET YTD-RECORD-NOT-FOUND TO TRUE
+000475         NOT INVALID KEY
+000476             SET YTD-RECORD-FOUND TO TRUE
+000477     END-READ.
+000478     IF YTD-RECORD-FOUND
+000479         MOVE YT-LAST-GROSS TO PAY-PRIOR-GROSS
+000480     ELSE
+000481         MOVE ZERO TO PAY-PRIOR-GROSS
+000482     END-IF.
+000483     IF YTD-RECORD-NOT-FOUND
+000484         MOVE ZERO TO YT-YTD-GROSS
+000485         MOVE ZERO TO YT-YTD-HOURS
+000486         MOVE ZERO TO YT-LAST-GROSS
+000487     END-IF.
+000488     ADD PAY-GROSS TO YT-YTD-GROSS.
+000489     ADD PAY-HOURS TO YT-YTD-HOURS.
+000490     MOVE PAY-GROSS TO YT-LAST-GROSS.
+000491     IF YTD-RECORD-FOUND
+000492         REWRITE YTD-RECORD
+000493     ELSE
+000494         WRITE YTD-RECORD
+000495     END-IF.
+000496 3210-EXIT.
+000497     EXIT.
+000498*
+000499*****************************************************
+000500* 3220-CALCULATE-DEDUCTIONS - APLICA O IMPOSTO PERCENTUAL
+000501* (PAY-TAX-PCT) E O DESCONTO FIXO DE BENEFICIOS
+000502* (PAY-BENEFITS-DEDUCT) SOBRE O GROSS, PRODUZINDO O
+000503* PAGAMENTO LIQUIDO (PAY-NET-PAY) DO FUNCIONARIO.
+000504*****************************************************
+000505 3220-CALCULATE-DEDUCTIONS.
+000506     MULTIPLY PAY-GROSS BY PAY-TAX-PCT GIVING PAY-TAX-CALC.
+000507     DIVIDE PAY-TAX-CALC BY 100 GIVING PAY-TAX-AMT.
+000508     SUBTRACT PAY-TAX-AMT PAY-BENEFITS-DEDUCT FROM PAY-GROSS
+000509         GIVING PAY-NET-PAY.
+000510 3220-EXIT.
+000511     EXIT.
+000512*
+000513*****************************************************
+000514* 3230-CHECK-VARIANCE - COMPARA O GROSS DESTA EXECUCAO
+000515* COM O GROSS DA EXECUCAO ANTERIOR (YT-LAST-GROSS, LIDO
+000516* EM PAY-PRIOR-GROSS ANTES DE SER SOBRESCRITO NA 3210);
+000517* SE A DIFERENCA ULTRAPASSAR PAY-VARIANCE-PCT, O
+000518* FUNCIONARIO E GRAVADO NO RELATORIO DE EXCECOES PARA
+000519* REVISAO MANUAL ANTES DO CHEQUE SER EMITIDO. FUNCIONARIO
+000520* SEM HISTORICO ANTERIOR (PAY-PRIOR-GROSS = ZERO) NAO
+000521* TEM BASE DE COMPARACAO E NAO E VERIFICADO.
+000522*****************************************************
+000523 3230-CHECK-VARIANCE.
+000524     IF PAY-PRIOR-GROSS > ZERO
+000525         MULTIPLY PAY-PRIOR-GROSS BY PAY-VARIANCE-PCT
+000526             GIVING PAY-VARIANCE-CALC
+000527         DIVIDE PAY-VARIANCE-CALC BY 100
+000528             GIVING PAY-VARIANCE-LIMIT
+000529         SUBTRACT PAY-PRIOR-GROSS FROM PAY-GROSS
+000530             GIVING PAY-VARIANCE-AMT
+000531         IF PAY-VARIANCE-AMT < ZERO
+000532             MULTIPLY PAY-VARIANCE-AMT BY -1
+000533                 GIVING PAY-VARIANCE-AMT
+000534         END-IF
+000535         IF PAY-VARIANCE-AMT > PAY-VARIANCE-LIMIT
+000536             PERFORM 3240-WRITE-EXCEPTION
+000537                 THRU 3240-EXIT
+000538         END-IF
+000539     END-IF.
+000540 3230-EXIT.
+000541     EXIT.
+000542*
+000543*****************************************************
+000544* 3240-WRITE-EXCEPTION - GRAVA UMA LINHA NO RELATORIO DE
+000545* EXCECOES (EXCEPT.DAT) MOSTRANDO O GROSS ANTERIOR, O
+000546* GROSS ATUAL E O PERCENTUAL DE VARIACAO ENTRE OS DOIS.
+000547*****************************************************
+000548 3240-WRITE-EXCEPTION.
+000549     MOVE PAY-EMP-ID TO EX-EMP-ID.
+000550     MOVE PAY-PRIOR-GROSS TO EX-PRIOR-GROSS.
+000551     MOVE PAY-GROSS TO EX-CURR-GROSS.
+000552     MULTIPLY PAY-VARIANCE-AMT BY 100
+000553         GIVING PAY-VARIANCE-CALC.
+000554     DIVIDE PAY-VARIANCE-CALC BY PAY-PRIOR-GROSS
+000555         GIVING PAY-VARIANCE-CALC.
+000556     MOVE PAY-VARIANCE-CALC TO EX-VARIANCE-PCT.
+000557     WRITE EXCEPT-REC FROM EXCEPTION-LINE
+000558         AFTER ADVANCING 1 LINE.
+000559 3240-EXIT.
+000560     EXIT.
+000561*
+000562*****************************************************
+000563* 3300-WRITE-DETAIL - IMPRIME A LINHA DE DETALHE.
+000564*****************************************************
+000565 3300-WRITE-DETAIL.
+000566     PERFORM 3250-CHECK-PAGE-BREAK
+000567         THRU 3250-EXIT.
+000568     MOVE PAY-EMP-ID TO DL-EMP-ID.
+000569     MOVE PAY-RATE TO DL-RATE.
+000570     MOVE PAY-HOURS TO DL-HOURS.
+000571     MOVE PAY-REG-PAY TO DL-REG-PAY.
+000572     MOVE PAY-OT-PAY TO DL-OT-PAY.
+000573     MOVE PAY-GROSS TO DL-GROSS.
+000574     MOVE PAY-NET-PAY TO DL-NET-PAY.
+000575     WRITE OUT-REC FROM DETAIL-LINE
+000576         AFTER ADVANCING 1 LINE.
+000577     ADD 1 TO PAY-LINE-COUNT.
+000578     ADD 1 TO PAY-EMP-COUNT.
+000579     ADD PAY-GROSS TO PAY-TOTAL-GROSS.
+000580     ADD 1 TO PAY-CHECKPOINT-COUNT.
+000581     IF PAY-CHECKPOINT-COUNT >= PAY-CHECKPOINT-INTERVAL
+000582         PERFORM 3500-WRITE-CHECKPOINT
+000583             THRU 3500-EXIT
+000584         MOVE ZERO TO PAY-CHECKPOINT-COUNT
+000585     END-IF.
+000586 3300-EXIT.
+000587     EXIT.
+000588*
+000589*****************************************************
+000590* 3500-WRITE-CHECKPOINT - GRAVA EM RESTART.DAT O ULTIMO
+000591* EMP-ID PROCESSADO, OS TOTAIS ACUMULADOS E A POSICAO
+000592* ATUAL NO RELATORIO (PAGINA E LINHA), PARA PERMITIR
+000593* RETOMAR O RUN A PARTIR DAQUI SE ELE ABENDER ANTES DE
+000594* TERMINAR, SEM REINICIAR A PAGINACAO DO ZERO.
+000595*****************************************************
+000596 3500-WRITE-CHECKPOINT.
+000597     MOVE PAY-EMP-ID      TO RS-LAST-EMP-ID.
+000598     MOVE PAY-EMP-COUNT   TO RS-EMP-COUNT.
+000599     MOVE PAY-TOTAL-GROSS TO RS-TOTAL-GROSS.
+000600     MOVE PAY-PAGE-NUMBER TO RS-PAGE-NUMBER.
+000601     MOVE PAY-LINE-COUNT  TO RS-LINE-COUNT.
+000602     OPEN EXTEND RESTART-FILE.
+000603     IF WS-RESTART-STATUS NOT = '00'
+000604         OPEN OUTPUT RESTART-FILE
+000605     END-IF.
+000606     WRITE RESTART-RECORD.
+000607     CLOSE RESTART-FILE.
+000608 3500-EXIT.
+000609     EXIT.
+000610*
+000611*****************************************************
+000612* 3400-WRITE-REJECT - GRAVA UMA LINHA DE ADVERTENCIA NO
+000613* REGISTRO PARA UM FUNCIONARIO CUJO RATE OU HOURS NAO
+000614* PASSOU NA VALIDACAO, SEM CALCULAR GROSS.
+000615*****************************************************
+000616 3400-WRITE-REJECT.
+000617     PERFORM 3250-CHECK-PAGE-BREAK
+000618         THRU 3250-EXIT.
+000619     MOVE PAY-EMP-ID TO RJ-EMP-ID.
+000620     WRITE OUT-REC FROM REJECT-LINE
+000621         AFTER ADVANCING 1 LINE.
+000622     ADD 1 TO PAY-LINE-COUNT.
+000623 3400-EXIT.
+000624     EXIT.
+000625*
+000626*****************************************************
+000627* 3250-CHECK-PAGE-BREAK - INICIA UMA NOVA PAGINA (COM
+000628* CABECALHO E TITULOS DE COLUNA) QUANDO AINDA NAO HOUVE
+000629* NENHUMA LINHA IMPRESSA OU QUANDO A PAGINA ATUAL JA
+000630* ATINGIU PAY-PAGE-SIZE LINHAS DE DETALHE.
+000631*****************************************************
+000632 3250-CHECK-PAGE-BREAK.
+000633     IF PAY-LINE-COUNT = ZERO
+000634         OR PAY-LINE-COUNT >= PAY-PAGE-SIZE
+000635         PERFORM 3260-WRITE-PAGE-HEADERS
+000636             THRU 3260-EXIT
+000637     END-IF.
+000638 3250-EXIT.
+000639     EXIT.
+000640*
+000641*****************************************************
+000642* 3260-WRITE-PAGE-HEADERS - IMPRIME TITULO, DATA DO RUN
+000643* E CABECALHO DE COLUNAS NO TOPO DE UMA NOVA PAGINA DO
+000644* RELATORIO, E ZERA A CONTAGEM DE LINHAS DA PAGINA.
+000645*****************************************************
+000646 3260-WRITE-PAGE-HEADERS.
+000647     ADD 1 TO PAY-PAGE-NUMBER.
+000648     MOVE PAY-PAGE-NUMBER TO RPT-PAGE-NO.
+000649     WRITE OUT-REC FROM RPT-TITLE-LINE
+000650         AFTER ADVANCING PAGE.
+000651     WRITE OUT-REC FROM RPT-DATE-LINE
+000652         AFTER ADVANCING 1 LINE.
+000653     WRITE OUT-REC FROM RPT-COLUMN-HEADING
+000654         AFTER ADVANCING 2 LINES.
+000655     WRITE OUT-REC FROM RPT-COLUMN-RULE
+000656         AFTER ADVANCING 1 LINE.
+000657     MOVE ZERO TO PAY-LINE-COUNT.
+000658 3260-EXIT.
+000659     EXIT.
+000660*
+000661*****************************************************
+000662* 8000-TERMINATE-RUN - FECHA OS ARQUIVOS DO PROGRAMA.
+000663*****************************************************
+000664 8000-TERMINATE-RUN.
+000665     PERFORM 8100-WRITE-TRAILER
+000666         THRU 8100-EXIT.
+000667     CLOSE HOURSIN.
+000668     CLOSE OUTFILE.
+000669     CLOSE YTD-FILE.
+000670     CLOSE EXCEPTION-FILE.
+000671     PERFORM 8200-CLEAR-CHECKPOINT
+000672         THRU 8200-EXIT.
+000673 8000-EXIT.
+000674     EXIT.
+000675*
+000676*****************************************************
+000677* 8100-WRITE-TRAILER - GRAVA O REGISTRO DE RESUMO DA
+000678* EXECUCAO, COM O TOTAL DE FUNCIONARIOS PROCESSADOS E
+000679* O TOTAL DE GROSS PAGO NO RUN.
+000680*****************************************************
+000681 8100-WRITE-TRAILER.
+000682     PERFORM 3250-CHECK-PAGE-BREAK
+000683         THRU 3250-EXIT.
+000684     MOVE PAY-EMP-COUNT TO TR-EMP-COUNT.
+000685     MOVE PAY-TOTAL-GROSS TO TR-TOTAL-GROSS.
+000686     WRITE OUT-REC FROM TRAILER-LINE
+000687         AFTER ADVANCING 2 LINES.
+000688     ADD 2 TO PAY-LINE-COUNT.
+000689 8100-EXIT.
+000690     EXIT.
+000691*
+000692*****************************************************
+000693* 8200-CLEAR-CHECKPOINT - O RUN TERMINOU NORMALMENTE,
+000694* ENTAO O CHECKPOINT DEIXA DE SER NECESSARIO; O ARQUIVO
+000695* E ESVAZIADO PARA QUE A PROXIMA EXECUCAO COMECE DO
+000696* ZERO EM VEZ DE RETOMAR UM RUN JA CONCLUIDO.
+000697*****************************************************
+000698 8200-CLEAR-CHECKPOINT.
+000699     OPEN OUTPUT RESTART-FILE.
+000700     CLOSE RESTART-FILE.
+000701 8200-EXIT.
+000702     EXIT.
